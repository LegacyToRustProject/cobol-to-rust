@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200* CB1CKPT   -  CHECKPOINT RECORD WRITTEN BY CBL0001 EVERY
+000300*              CK-INTERVAL RECORDS.  A RESTART RUN USES THE LAST
+000400*              RECORD ON THIS FILE TO REBUILD ITS RUNNING TOTALS
+000500*              AND TO KNOW WHERE TO RESUME.
+000600*****************************************************************
+000700 01  CK-RECORD.
+000800     05  CK-JOB-ID           PIC X(08).
+000900     05  CK-LAST-SEQ-NO      PIC 9(06).
+001000     05  CK-REC-COUNT        PIC 9(06).
+001100     05  CK-SUM-TOTAL        PIC S9(09).
+001200     05  CK-DIFF-TOTAL       PIC S9(09).
+001300     05  CK-EXC-COUNT        PIC 9(06).
