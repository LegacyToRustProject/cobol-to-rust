@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200* GPAMSTR   -  GPA-MASTER RECORD WRITTEN BY CBL0003, ONE PER
+000300*              STUDENT.  CARRIES BOTH THE JUST-COMPLETED TERM'S
+000400*              GPA AND THE CUMULATIVE GPA CARRIED FORWARD FROM
+000500*              THE PRIOR RUN'S GPA-MASTER FILE.
+000600*****************************************************************
+000700 01  GM-RECORD.
+000800     05  GM-STU-ID           PIC X(09).
+000900     05  GM-TERM-CODE        PIC X(06).
+001000     05  GM-TERM-CREDITS     PIC 9(03)V9(01).
+001100     05  GM-TERM-QUALITY-PTS PIC 9(05)V9(01).
+001200     05  GM-TERM-GPA         PIC 9(01)V9(02).
+001300     05  GM-CUM-CREDITS      PIC 9(04)V9(01).
+001400     05  GM-CUM-QUALITY-PTS  PIC 9(06)V9(01).
+001500     05  GM-CUM-GPA          PIC 9(01)V9(02).
+001600     05  FILLER              PIC X(17) VALUE SPACES.
