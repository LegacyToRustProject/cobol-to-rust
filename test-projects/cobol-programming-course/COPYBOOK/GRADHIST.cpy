@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200* GRADHIST  -  GRADE-HISTORY RECORD APPENDED BY CBL0002 FOR EVERY
+000300*              STUDENT GRADED, ONE PER STUDENT/COURSE/TERM.  THIS
+000400*              IS THE PERMANENT FEED THAT CBL0003 SORTS AND ROLLS
+000500*              UP INTO GPA-MASTER RECORDS AT TERM END.
+000600*****************************************************************
+000700 01  GH-RECORD.
+000800     05  GH-STU-ID           PIC X(09).
+000900     05  GH-COURSE-CODE      PIC X(06).
+001000     05  GH-TERM-CODE        PIC X(06).
+001100     05  GH-LETTER           PIC X(01).
+001200     05  FILLER              PIC X(08) VALUE SPACES.
