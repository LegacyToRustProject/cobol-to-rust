@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200* GRDSCALE  -  GRADING-SCALE CONTROL RECORD, ONE PER COURSE/TERM.
+000300*              READ BY CBL0002 AT STARTUP SO THE A/B/C/D CUTOFFS
+000400*              CAN BE CHANGED WITHOUT A PROGRAM CHANGE.
+000500*****************************************************************
+000600 01  GS-RECORD.
+000700     05  GS-COURSE-CODE      PIC X(06).
+000800     05  GS-TERM-CODE        PIC X(06).
+000900     05  GS-CUTOFF-A         PIC 9(03).
+001000     05  GS-CUTOFF-B         PIC 9(03).
+001100     05  GS-CUTOFF-C         PIC 9(03).
+001200     05  GS-CUTOFF-D         PIC 9(03).
+001300     05  FILLER              PIC X(10).
