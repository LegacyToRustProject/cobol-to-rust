@@ -0,0 +1,45 @@
+000100*****************************************************************
+000200* ROSTREC   -  GRADE-ROSTER REPORT LINE WRITTEN BY CBL0002, ONE
+000300*              PER STUDENT.
+000400*****************************************************************
+000500 01  WS-ROSTER-LINE.
+000600     05  RL-ID               PIC X(09).
+000700     05  FILLER              PIC X(03) VALUE SPACES.
+000800     05  RL-NAME             PIC X(20).
+000900     05  FILLER              PIC X(03) VALUE SPACES.
+001000     05  RL-GRADE            PIC ZZ9.
+001100     05  FILLER              PIC X(03) VALUE SPACES.
+001200     05  RL-LETTER           PIC X(01).
+001300     05  FILLER              PIC X(41) VALUE SPACES.
+001400*
+001500* CLASS-STATISTICS TRAILER, WRITTEN ONCE AFTER THE LAST STUDENT.
+001600*
+001700 01  WS-STATS-LINE-1.
+001800     05  FILLER              PIC X(20) VALUE
+001900         "CLASS AVERAGE:      ".
+002000     05  TR-AVERAGE          PIC ZZ9.99.
+002100     05  FILLER              PIC X(59) VALUE SPACES.
+002200
+002300 01  WS-STATS-LINE-2.
+002400     05  FILLER              PIC X(20) VALUE
+002500         "HIGH GRADE:         ".
+002600     05  TR-HIGH             PIC ZZ9.
+002700     05  FILLER              PIC X(05) VALUE SPACES.
+002800     05  FILLER              PIC X(12) VALUE "LOW GRADE : ".
+002900     05  TR-LOW              PIC ZZ9.
+003000     05  FILLER              PIC X(42) VALUE SPACES.
+003100
+003200 01  WS-STATS-LINE-3.
+003300     05  FILLER              PIC X(20) VALUE
+003400         "GRADE DISTRIBUTION: ".
+003500     05  FILLER              PIC X(03) VALUE "A= ".
+003600     05  TR-COUNT-A          PIC ZZ9.
+003700     05  FILLER              PIC X(03) VALUE "B= ".
+003800     05  TR-COUNT-B          PIC ZZ9.
+003900     05  FILLER              PIC X(03) VALUE "C= ".
+004000     05  TR-COUNT-C          PIC ZZ9.
+004100     05  FILLER              PIC X(03) VALUE "D= ".
+004200     05  TR-COUNT-D          PIC ZZ9.
+004300     05  FILLER              PIC X(03) VALUE "F= ".
+004400     05  TR-COUNT-F          PIC ZZ9.
+004500     05  FILLER              PIC X(31) VALUE SPACES.
