@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200* CB3CTL    -  CONTROL CARD FOR CBL0003.
+000300*              ONE RECORD READ AT STARTUP.  NAMES THE TERM BEING
+000400*              ROLLED UP.  GRADE-HISTORY CARRIES EVERY TERM A
+000500*              STUDENT HAS EVER BEEN GRADED IN, SO CBL0003 USES
+000600*              CC-TERM-CODE TO PICK OUT ONLY THIS TERM'S COURSES
+000700*              WHEN IT BUILDS THE TERM GPA; EARLIER TERMS ARE
+000800*              ALREADY REFLECTED IN THE CUMULATIVE FIGURES CARRIED
+000900*              FORWARD ON THE OLD GPA-MASTER FILE.
+001000*****************************************************************
+001100 01  CC-RECORD.
+001200     05  CC-JOB-ID           PIC X(08).
+001300     05  CC-TERM-CODE        PIC X(06).
+001400     05  FILLER              PIC X(26).
