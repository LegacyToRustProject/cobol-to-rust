@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200* GRDCORR   -  GRADE-CORRECTION RECORD APPENDED BY CBL0004 WHEN
+000300*              STAFF CORRECT A STUDENT'S PENDING GRADE.  THE FILE
+000400*              ACCUMULATES INDEFINITELY, LIKE THE AUDIT LOG; AT
+000500*              STARTUP CBL0002 LOADS ONLY THE ENTRIES THAT MATCH
+000600*              ITS OWN COURSE/TERM AND APPLIES THE LATEST
+000700*              CORRECTION FOR EACH STUDENT IN PLACE OF THE GRADE
+000800*              ON STUDENT-FILE.
+000900*****************************************************************
+001000 01  GC-RECORD.
+001100     05  GC-STU-ID           PIC X(09).
+001200     05  GC-COURSE-CODE      PIC X(06).
+001300     05  GC-TERM-CODE        PIC X(06).
+001400     05  GC-NEW-GRADE        PIC 9(03).
+001500     05  GC-CORR-DATE        PIC 9(08).
+001600     05  FILLER              PIC X(08) VALUE SPACES.
