@@ -0,0 +1,13 @@
+000100*****************************************************************
+000200* AUDITREC  -  IMMUTABLE AUDIT-LOG RECORD WRITTEN BY CBL0002 FOR
+000300*              EVERY GRADE IT COMPUTES.  THE FILE IS OPENED
+000400*              EXTEND SO EACH RUN APPENDS TO WHAT CAME BEFORE;
+000500*              NOTHING ON THIS FILE IS EVER OVERWRITTEN.
+000600*****************************************************************
+000700 01  AL-RECORD.
+000800     05  AL-STU-ID           PIC X(09).
+000900     05  AL-INPUT-GRADE      PIC 9(03).
+001000     05  AL-LETTER           PIC X(01).
+001100     05  AL-RUN-DATE         PIC 9(08).
+001200     05  AL-JOB-ID           PIC X(08).
+001300     05  FILLER              PIC X(11) VALUE SPACES.
