@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200* CRSCRED   -  COURSE-CREDIT REFERENCE FILE.  ONE RECORD PER
+000300*              COURSE CODE, GIVING THE CREDIT HOURS CBL0003 USES
+000400*              TO WEIGHT THAT COURSE'S GRADE POINTS INTO A GPA.
+000500*****************************************************************
+000600 01  CR-RECORD.
+000700     05  CR-COURSE-CODE      PIC X(06).
+000800     05  CR-CREDIT-HOURS     PIC 9(01)V9(01).
+000900     05  FILLER              PIC X(23).
