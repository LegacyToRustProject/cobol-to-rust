@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200* TREXCREC  -  EXCEPTION-REPORT LINE WRITTEN BY CBL0001 FOR ANY
+000300*              TRANSACTION THAT FAILS EDITING, ONE PER BAD
+000400*              RECORD.
+000500*****************************************************************
+000600 01  WS-EXCEPTION-LINE.
+000700     05  XL-SEQ              PIC ZZZZZ9.
+000800     05  FILLER              PIC X(03) VALUE SPACES.
+000900     05  XL-NUM1             PIC X(04).
+001000     05  FILLER              PIC X(03) VALUE SPACES.
+001100     05  XL-NUM2             PIC X(04).
+001200     05  FILLER              PIC X(03) VALUE SPACES.
+001300     05  XL-REASON           PIC X(40).
+001400     05  FILLER              PIC X(37) VALUE SPACES.
