@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200* CB2CTL    -  CONTROL CARD FOR CBL0002.
+000300*              ONE RECORD READ AT STARTUP.  IDENTIFIES THE
+000400*              COURSE/TERM BEING GRADED SO THE MATCHING GRADING
+000500*              SCALE CAN BE LOOKED UP AND SO THE COURSE/TERM CAN
+000600*              BE STAMPED ON THE TRANSCRIPT EXTRACT.
+000700*              CC-RESTART-SW SUPPORTS A RESTART RUN, AS ON
+000800*              CBL0001'S CONTROL CARD; THE RESTART POINT ITSELF
+000900*              IS TAKEN FROM THE CHECKPOINT FILE, NOT THIS CARD.
+001000*****************************************************************
+001100 01  CC-RECORD.
+001200     05  CC-JOB-ID           PIC X(08).
+001300     05  CC-COURSE-CODE      PIC X(06).
+001400     05  CC-TERM-CODE        PIC X(06).
+001500     05  CC-RESTART-SW       PIC X(01).
+001600         88  CC-RESTART-YES      VALUE 'Y'.
+001700         88  CC-RESTART-NO       VALUE 'N'.
+001800     05  FILLER              PIC X(19).
