@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200* CB2CKPT   -  CHECKPOINT RECORD WRITTEN BY CBL0002 EVERY
+000300*              CK-INTERVAL STUDENTS.  A RESTART RUN USES THE LAST
+000400*              RECORD ON THIS FILE UNDER THE CURRENT JOB ID TO
+000500*              REBUILD ITS RUNNING CLASS STATISTICS AND TO KNOW
+000600*              HOW MANY STUDENT-FILE RECORDS TO SKIP.
+000700*****************************************************************
+000800 01  CK-RECORD.
+000900     05  CK-JOB-ID           PIC X(08).
+001000     05  CK-STU-COUNT        PIC 9(06).
+001100     05  CK-GRADE-TOTAL      PIC 9(09).
+001200     05  CK-HIGH-GRADE       PIC 9(03).
+001300     05  CK-LOW-GRADE        PIC 9(03).
+001400     05  CK-COUNT-A          PIC 9(06).
+001500     05  CK-COUNT-B          PIC 9(06).
+001600     05  CK-COUNT-C          PIC 9(06).
+001700     05  CK-COUNT-D          PIC 9(06).
+001800     05  CK-COUNT-F          PIC 9(06).
