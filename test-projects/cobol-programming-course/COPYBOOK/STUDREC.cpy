@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200* STUDREC   -  STUDENT MASTER RECORD USED BY CBL0002, CBL0003
+000300*              AND CBL0004.  KEYED BY STU-ID.
+000400*****************************************************************
+000500 01  STU-RECORD.
+000600     05  STU-ID              PIC X(09).
+000700     05  STU-NAME            PIC X(20).
+000800     05  STU-GRADE           PIC 9(03).
+000900     05  FILLER              PIC X(08).
