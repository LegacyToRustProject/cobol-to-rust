@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200* TRANREC   -  TRANSACTION RECORD FOR CBL0001 TWO-NUMBER JOB
+000300*              ONE NUM1/NUM2 PAIR PER RECORD, KEYED BY A
+000400*              JOB-ASSIGNED SEQUENCE NUMBER USED FOR RESTART.
+000500*****************************************************************
+000600 01  TR-RECORD.
+000700     05  TR-SEQ-NO           PIC 9(06).
+000800     05  TR-NUM1             PIC X(04).
+000900     05  TR-NUM2             PIC X(04).
+001000     05  FILLER              PIC X(06).
