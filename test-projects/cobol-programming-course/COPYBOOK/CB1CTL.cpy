@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200* CB1CTL    -  CONTROL CARD FOR CBL0001
+000300*              ONE RECORD READ AT STARTUP.  CARRIES THE JOB ID
+000400*              USED ON THE CHECKPOINT/RESTART FILE.  ON A RESTART
+000500*              RUN (CC-RESTART-SW = 'Y') THE LAST SEQUENCE NUMBER
+000600*              ALREADY COMMITTED IS TAKEN FROM THE CHECKPOINT FILE
+000700*              ITSELF, NOT FROM THIS CARD.
+000800*****************************************************************
+000900 01  CC-RECORD.
+001000     05  CC-JOB-ID           PIC X(08).
+001100     05  CC-RESTART-SW       PIC X(01).
+001200         88  CC-RESTART-YES      VALUE 'Y'.
+001300         88  CC-RESTART-NO       VALUE 'N'.
+001400     05  FILLER              PIC X(21).
