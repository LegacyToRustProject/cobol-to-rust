@@ -0,0 +1,19 @@
+000100*****************************************************************
+000200* TRANSCPT  -  FIXED-WIDTH TRANSCRIPT-EXTRACT LINE WRITTEN BY
+000300*              CBL0002 FOR EVERY STUDENT GRADED, IN THE COLUMN
+000400*              LAYOUT THE STUDENT INFORMATION SYSTEM'S TRANSCRIPT
+000500*              LOADER REQUIRES.  DO NOT REORDER OR RESIZE THESE
+000600*              FIELDS WITHOUT CHECKING WITH THE SIS TEAM.
+000700*
+000800*              COL  1- 9  STUDENT ID
+000900*              COL 10-15  TERM CODE
+001000*              COL 16-21  COURSE CODE
+001100*              COL 22     LETTER GRADE
+001200*              COL 23-80  FILLER (RESERVED BY SIS)
+001300*****************************************************************
+001400 01  WS-TRANSCRIPT-LINE.
+001500     05  TX-STU-ID           PIC X(09).
+001600     05  TX-TERM-CODE        PIC X(06).
+001700     05  TX-COURSE-CODE      PIC X(06).
+001800     05  TX-LETTER           PIC X(01).
+001900     05  FILLER              PIC X(58) VALUE SPACES.
