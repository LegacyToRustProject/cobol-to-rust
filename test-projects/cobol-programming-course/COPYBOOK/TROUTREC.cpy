@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200* TROUTREC  -  REPORT LINES WRITTEN BY CBL0001.
+000300*              DL- FIELDS ARE MOVED TO OUT-RECORD FOR EACH INPUT
+000400*              TRANSACTION.  TL- FIELDS ARE MOVED TO OUT-RECORD
+000500*              ONCE, FOR THE FINAL CONTROL-TOTAL LINE.
+000600*****************************************************************
+000700 01  WS-DETAIL-LINE.
+000800     05  DL-SEQ              PIC ZZZZZ9.
+000900     05  FILLER              PIC X(03) VALUE SPACES.
+001000     05  DL-NUM1             PIC ZZZ9.
+001100     05  FILLER              PIC X(03) VALUE SPACES.
+001200     05  DL-NUM2             PIC ZZZ9.
+001300     05  FILLER              PIC X(03) VALUE SPACES.
+001400     05  DL-SUM              PIC ZZZZ9.
+001500     05  FILLER              PIC X(03) VALUE SPACES.
+001600     05  DL-DIFF             PIC -ZZZZ9.
+001700     05  FILLER              PIC X(03) VALUE SPACES.
+001800     05  DL-PRODUCT          PIC ZZZZZZZZ9.
+001900     05  FILLER              PIC X(51) VALUE SPACES.
+002000
+002100 01  WS-TOTAL-LINE.
+002200     05  FILLER              PIC X(14) VALUE "RECORD COUNT: ".
+002300     05  TL-REC-COUNT        PIC ZZZZZ9.
+002400     05  FILLER              PIC X(03) VALUE SPACES.
+002500     05  FILLER              PIC X(11) VALUE "SUM TOTAL: ".
+002600     05  TL-SUM-TOTAL        PIC -(9)9.
+002700     05  FILLER              PIC X(03) VALUE SPACES.
+002800     05  FILLER              PIC X(12) VALUE "DIFF TOTAL: ".
+002900     05  TL-DIFF-TOTAL       PIC -(9)9.
+003000     05  FILLER              PIC X(31) VALUE SPACES.
