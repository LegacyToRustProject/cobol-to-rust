@@ -1,19 +1,320 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CBL0001.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-NUM1        PIC 9(4) VALUE 1234.
-       01  WS-NUM2        PIC 9(4) VALUE 5678.
-       01  WS-SUM         PIC 9(5).
-       01  WS-DIFF        PIC S9(5).
-       01  WS-PRODUCT     PIC 9(9).
-       PROCEDURE DIVISION.
-           COMPUTE WS-SUM = WS-NUM1 + WS-NUM2.
-           COMPUTE WS-DIFF = WS-NUM1 - WS-NUM2.
-           COMPUTE WS-PRODUCT = WS-NUM1 * WS-NUM2.
-           DISPLAY "NUM1:    " WS-NUM1.
-           DISPLAY "NUM2:    " WS-NUM2.
-           DISPLAY "SUM:     " WS-SUM.
-           DISPLAY "DIFF:    " WS-DIFF.
-           DISPLAY "PRODUCT: " WS-PRODUCT.
-           STOP RUN.
+000100*****************************************************************
+000200* PROGRAM   -  CBL0001
+000300* AUTHOR    -  DATA PROCESSING DEPT
+000400* DATE      -  08/08/2026
+000500*
+000600* MODIFICATION HISTORY
+000700* ----------------------------------------------------------------
+000800* DATE       INIT  DESCRIPTION
+000900* 08/08/2026 DPD   REWRITTEN AS A FILE-DRIVEN BATCH JOB.  READS
+001000*                  TRANS-FILE INSTEAD OF COMPUTING ON TWO
+001100*                  HARDCODED LITERALS AND PRODUCES ONE REPORT
+001200*                  LINE PER PAIR PLUS A CONTROL-TOTAL LINE.
+001300*****************************************************************
+001400 IDENTIFICATION DIVISION.
+001500 PROGRAM-ID. CBL0001.
+001600 AUTHOR. DATA PROCESSING DEPT.
+001700 INSTALLATION. DATA PROCESSING.
+001800 DATE-WRITTEN. 08/08/2026.
+001900 DATE-COMPILED.
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT TRANS-FILE ASSIGN TO "TRANSFIL"
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600
+002700     SELECT OUT-FILE ASSIGN TO "TRANOUT"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000     SELECT EXCEPTION-FILE ASSIGN TO "TRANEXC"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300     SELECT CONTROL-FILE ASSIGN TO "CB1CTL"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600     SELECT CHECKPOINT-FILE ASSIGN TO "CB1CKPT"
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  TRANS-FILE
+004200     RECORDING MODE IS F.
+004300 01  TRANS-RECORD                PIC X(20).
+004400
+004500 FD  OUT-FILE
+004600     RECORDING MODE IS F.
+004700 01  OUT-RECORD                  PIC X(100).
+004800
+004900 FD  EXCEPTION-FILE
+005000     RECORDING MODE IS F.
+005100 01  EXCEPTION-RECORD            PIC X(100).
+005200
+005300 FD  CONTROL-FILE
+005400     RECORDING MODE IS F.
+005500 01  CONTROL-RECORD              PIC X(30).
+005600
+005700 FD  CHECKPOINT-FILE
+005800     RECORDING MODE IS F.
+005900 01  CHECKPOINT-RECORD           PIC X(44).
+006000
+006100 WORKING-STORAGE SECTION.
+006200 01  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+006300     88  WS-EOF-YES                  VALUE 'Y'.
+006400     88  WS-EOF-NO                   VALUE 'N'.
+006500
+006600 01  WS-COMPUTE-AREA.
+006700     05  WS-NUM1                 PIC 9(04).
+006800     05  WS-NUM2                 PIC 9(04).
+006900     05  WS-SUM                  PIC 9(05).
+007000     05  WS-DIFF                 PIC S9(05).
+007100     05  WS-PRODUCT              PIC 9(09).
+007200
+007300 77  WS-REC-COUNT                PIC 9(06) VALUE ZERO COMP.
+007400 77  WS-SUM-TOTAL                PIC S9(09) VALUE ZERO COMP.
+007500 77  WS-DIFF-TOTAL               PIC S9(09) VALUE ZERO COMP.
+007600 77  WS-EXC-COUNT                PIC 9(06) VALUE ZERO COMP.
+007700 77  WS-MAX-VALUE                PIC 9(04) VALUE 9000.
+007800
+007900 01  WS-VALID-SW                 PIC X(01) VALUE 'Y'.
+008000     88  WS-VALID                    VALUE 'Y'.
+008100     88  WS-NOT-VALID                VALUE 'N'.
+008200
+008300 01  WS-REASON                   PIC X(40).
+008400
+008500*
+008600* CHECKPOINT/RESTART WORKING STORAGE.  WS-SKIP-SEQ-NO IS THE LAST
+008700* SEQUENCE NUMBER ALREADY COMMITTED ON A PRIOR RUN; RECORDS AT OR
+008800* BELOW IT ARE SKIPPED WITHOUT REPROCESSING ON A RESTART RUN.
+008900* THE OUTPUT AND EXCEPTION FILES ARE APPENDED TO ON EVERY RECORD,
+009000* SO THE CHECKPOINT MUST BE WRITTEN JUST AS OFTEN OR A RESTART
+009100* COULD REPROCESS RECORDS WHOSE OUTPUT WAS ALREADY COMMITTED.
+009200*
+009300 77  WS-SKIP-SEQ-NO              PIC 9(06) VALUE ZERO.
+009400 77  WS-CKPT-INTERVAL            PIC 9(04) VALUE 0001 COMP.
+009500 77  WS-CKPT-COUNTER             PIC 9(04) VALUE ZERO COMP.
+009600 01  WS-CF-EOF-SW                PIC X(01) VALUE 'N'.
+009700     88  WS-CF-EOF                   VALUE 'Y'.
+009800
+009900 COPY TRANREC.
+010000 COPY TROUTREC.
+010100 COPY TREXCREC.
+010200     COPY CB1CTL.
+010300     COPY CB1CKPT.
+010400
+010500 PROCEDURE DIVISION.
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010800     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+010900         UNTIL WS-EOF-YES.
+011000     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+011100     STOP RUN.
+011200
+011300*----------------------------------------------------------------*
+011400* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ-AHEAD LOOP.
+011500*----------------------------------------------------------------*
+011600 1000-INITIALIZE.
+011700     PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+011800     IF CC-RESTART-YES
+011900         PERFORM 1200-RESTORE-CHECKPOINT THRU 1200-EXIT
+012000         OPEN EXTEND OUT-FILE
+012100              EXTEND EXCEPTION-FILE
+012200              EXTEND CHECKPOINT-FILE
+012300     ELSE
+012400         OPEN OUTPUT OUT-FILE
+012500              OUTPUT EXCEPTION-FILE
+012600              OUTPUT CHECKPOINT-FILE
+012700     END-IF.
+012800     OPEN INPUT TRANS-FILE.
+012900     PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+013000     PERFORM 1300-SKIP-COMMITTED THRU 1300-EXIT
+013100         UNTIL WS-EOF-YES OR TR-SEQ-NO > WS-SKIP-SEQ-NO.
+013200 1000-EXIT.
+013300     EXIT.
+013400
+013500*----------------------------------------------------------------*
+013600* 1100-READ-CONTROL-CARD - READ THE ONE-RECORD CONTROL CARD THAT
+013700*                          CARRIES THE JOB ID AND, ON A RESTART
+013800*                          RUN, THE LAST SEQ NO COMMITTED.
+013900*----------------------------------------------------------------*
+014000 1100-READ-CONTROL-CARD.
+014100     OPEN INPUT CONTROL-FILE.
+014200     READ CONTROL-FILE INTO CC-RECORD
+014300         AT END
+014400             MOVE SPACES TO CC-RECORD
+014500             SET CC-RESTART-NO TO TRUE
+014600     END-READ.
+014700     CLOSE CONTROL-FILE.
+014800 1100-EXIT.
+014900     EXIT.
+015000
+015100*----------------------------------------------------------------*
+015200* 1200-RESTORE-CHECKPOINT - ON A RESTART RUN, SCAN THE CHECKPOINT
+015300*                           FILE FOR THE LAST RECORD WRITTEN UNDER
+015400*                           THIS JOB ID AND REBUILD THE RUNNING
+015500*                           TOTALS FROM IT.
+015600*----------------------------------------------------------------*
+015700 1200-RESTORE-CHECKPOINT.
+015800     OPEN INPUT CHECKPOINT-FILE.
+015900     PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+016000         UNTIL WS-CF-EOF.
+016100     CLOSE CHECKPOINT-FILE.
+016200 1200-EXIT.
+016300     EXIT.
+016400
+016500 1210-READ-CHECKPOINT.
+016600     READ CHECKPOINT-FILE INTO CK-RECORD
+016700         AT END
+016800             SET WS-CF-EOF TO TRUE
+016900     END-READ.
+017000     IF WS-CF-EOF
+017100         GO TO 1210-EXIT
+017200     END-IF.
+017300     IF CK-JOB-ID = CC-JOB-ID
+017400         MOVE CK-LAST-SEQ-NO TO WS-SKIP-SEQ-NO
+017500         MOVE CK-REC-COUNT   TO WS-REC-COUNT
+017600         MOVE CK-SUM-TOTAL   TO WS-SUM-TOTAL
+017700         MOVE CK-DIFF-TOTAL  TO WS-DIFF-TOTAL
+017800         MOVE CK-EXC-COUNT   TO WS-EXC-COUNT
+017900     END-IF.
+018000 1210-EXIT.
+018100     EXIT.
+018200
+018300*----------------------------------------------------------------*
+018400* 1300-SKIP-COMMITTED - ON A RESTART RUN, READ PAST TRANSACTIONS
+018500*                        THAT WERE ALREADY COMMITTED ON A PRIOR
+018600*                        RUN WITHOUT REPROCESSING THEM.
+018700*----------------------------------------------------------------*
+018800 1300-SKIP-COMMITTED.
+018900     PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+019000 1300-EXIT.
+019100     EXIT.
+019200
+019300*----------------------------------------------------------------*
+019400* 2000-PROCESS-RECORD - COMPUTE ON ONE PAIR, WRITE ITS DETAIL
+019500*                       LINE, ACCUMULATE THE CONTROL TOTALS AND
+019600*                       READ THE NEXT TRANSACTION.
+019700*----------------------------------------------------------------*
+019800 2000-PROCESS-RECORD.
+019900     PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT.
+020000     IF WS-VALID
+020100         PERFORM 2200-COMPUTE-AND-WRITE THRU 2200-EXIT
+020200     ELSE
+020300         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+020400     END-IF.
+020500     ADD 1 TO WS-CKPT-COUNTER.
+020600     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+020700         PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+020800         MOVE ZERO TO WS-CKPT-COUNTER
+020900     END-IF.
+021000     PERFORM 8000-READ-TRANS THRU 8000-EXIT.
+021100 2000-EXIT.
+021200     EXIT.
+021300
+021400*----------------------------------------------------------------*
+021500* 2400-WRITE-CHECKPOINT - APPEND A CHECKPOINT RECORD CARRYING THE
+021600*                          RUNNING TOTALS AS OF THE RECORD JUST
+021700*                          PROCESSED.
+021800*----------------------------------------------------------------*
+021900 2400-WRITE-CHECKPOINT.
+022000     MOVE CC-JOB-ID      TO CK-JOB-ID.
+022100     MOVE TR-SEQ-NO      TO CK-LAST-SEQ-NO.
+022200     MOVE WS-REC-COUNT   TO CK-REC-COUNT.
+022300     MOVE WS-SUM-TOTAL   TO CK-SUM-TOTAL.
+022400     MOVE WS-DIFF-TOTAL  TO CK-DIFF-TOTAL.
+022500     MOVE WS-EXC-COUNT   TO CK-EXC-COUNT.
+022600     MOVE CK-RECORD      TO CHECKPOINT-RECORD.
+022700     WRITE CHECKPOINT-RECORD.
+022800 2400-EXIT.
+022900     EXIT.
+023000
+023100*----------------------------------------------------------------*
+023200* 2100-VALIDATE-RECORD - CHECK THAT BOTH FIELDS ARE NUMERIC AND
+023300*                        WITHIN RANGE BEFORE ANYTHING IS
+023400*                        COMPUTED FROM THEM.
+023500*----------------------------------------------------------------*
+023600 2100-VALIDATE-RECORD.
+023700     SET WS-VALID TO TRUE.
+023800     IF TR-NUM1 NOT NUMERIC
+023900         SET WS-NOT-VALID TO TRUE
+024000         MOVE "NUM1 IS NOT NUMERIC" TO WS-REASON
+024100     END-IF.
+024200     IF WS-VALID AND TR-NUM2 NOT NUMERIC
+024300         SET WS-NOT-VALID TO TRUE
+024400         MOVE "NUM2 IS NOT NUMERIC" TO WS-REASON
+024500     END-IF.
+024600     IF WS-VALID
+024700         MOVE TR-NUM1 TO WS-NUM1
+024800         MOVE TR-NUM2 TO WS-NUM2
+024900         IF WS-NUM1 > WS-MAX-VALUE OR WS-NUM2 > WS-MAX-VALUE
+025000             SET WS-NOT-VALID TO TRUE
+025100             MOVE "NUM1 OR NUM2 OUT OF RANGE" TO WS-REASON
+025200         END-IF
+025300     END-IF.
+025400 2100-EXIT.
+025500     EXIT.
+025600
+025700*----------------------------------------------------------------*
+025800* 2200-COMPUTE-AND-WRITE - COMPUTE ON ONE PAIR, WRITE ITS DETAIL
+025900*                          LINE AND ACCUMULATE THE CONTROL
+026000*                          TOTALS.
+026100*----------------------------------------------------------------*
+026200 2200-COMPUTE-AND-WRITE.
+026300     COMPUTE WS-SUM     = WS-NUM1 + WS-NUM2.
+026400     COMPUTE WS-DIFF    = WS-NUM1 - WS-NUM2.
+026500     COMPUTE WS-PRODUCT = WS-NUM1 * WS-NUM2.
+026600     MOVE TR-SEQ-NO  TO DL-SEQ.
+026700     MOVE WS-NUM1    TO DL-NUM1.
+026800     MOVE WS-NUM2    TO DL-NUM2.
+026900     MOVE WS-SUM     TO DL-SUM.
+027000     MOVE WS-DIFF    TO DL-DIFF.
+027100     MOVE WS-PRODUCT TO DL-PRODUCT.
+027200     MOVE WS-DETAIL-LINE TO OUT-RECORD.
+027300     WRITE OUT-RECORD.
+027400     ADD 1          TO WS-REC-COUNT.
+027500     ADD WS-SUM     TO WS-SUM-TOTAL.
+027600     ADD WS-DIFF    TO WS-DIFF-TOTAL.
+027700 2200-EXIT.
+027800     EXIT.
+027900
+028000*----------------------------------------------------------------*
+028100* 2300-WRITE-EXCEPTION - ROUTE A FAILED RECORD TO THE EXCEPTION
+028200*                        REPORT INSTEAD OF COMPUTING ON IT.
+028300*----------------------------------------------------------------*
+028400 2300-WRITE-EXCEPTION.
+028500     MOVE TR-SEQ-NO  TO XL-SEQ.
+028600     MOVE TR-NUM1    TO XL-NUM1.
+028700     MOVE TR-NUM2    TO XL-NUM2.
+028800     MOVE WS-REASON  TO XL-REASON.
+028900     MOVE WS-EXCEPTION-LINE TO EXCEPTION-RECORD.
+029000     WRITE EXCEPTION-RECORD.
+029100     ADD 1 TO WS-EXC-COUNT.
+029200 2300-EXIT.
+029300     EXIT.
+029400
+029500*----------------------------------------------------------------*
+029600* 3000-FINALIZE - WRITE THE CONTROL-TOTAL LINE AND CLOSE UP.
+029700*----------------------------------------------------------------*
+029800 3000-FINALIZE.
+029900     MOVE WS-REC-COUNT  TO TL-REC-COUNT.
+030000     MOVE WS-SUM-TOTAL  TO TL-SUM-TOTAL.
+030100     MOVE WS-DIFF-TOTAL TO TL-DIFF-TOTAL.
+030200     MOVE WS-TOTAL-LINE TO OUT-RECORD.
+030300     WRITE OUT-RECORD.
+030400     CLOSE TRANS-FILE
+030500           OUT-FILE
+030600              EXCEPTION-FILE
+030700              CHECKPOINT-FILE.
+030800 3000-EXIT.
+030900     EXIT.
+031000
+031100*----------------------------------------------------------------*
+031200* 8000-READ-TRANS - READ-AHEAD FOR THE MAIN PROCESSING LOOP.
+031300*----------------------------------------------------------------*
+031400 8000-READ-TRANS.
+031500     READ TRANS-FILE INTO TR-RECORD
+031600         AT END
+031700             SET WS-EOF-YES TO TRUE
+031800     END-READ.
+031900 8000-EXIT.
+032000     EXIT.
