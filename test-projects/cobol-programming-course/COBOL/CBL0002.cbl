@@ -1,23 +1,563 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CBL0002.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-GRADE       PIC 9(3).
-       01  WS-LETTER      PIC X.
-       PROCEDURE DIVISION.
-           MOVE 85 TO WS-GRADE.
-           EVALUATE TRUE
-               WHEN WS-GRADE >= 90
-                   MOVE 'A' TO WS-LETTER
-               WHEN WS-GRADE >= 80
-                   MOVE 'B' TO WS-LETTER
-               WHEN WS-GRADE >= 70
-                   MOVE 'C' TO WS-LETTER
-               WHEN WS-GRADE >= 60
-                   MOVE 'D' TO WS-LETTER
-               WHEN OTHER
-                   MOVE 'F' TO WS-LETTER
-           END-EVALUATE.
-           DISPLAY "GRADE: " WS-GRADE.
-           DISPLAY "LETTER: " WS-LETTER.
-           STOP RUN.
+000100*****************************************************************
+000200* PROGRAM   -  CBL0002
+000300* AUTHOR    -  DATA PROCESSING DEPT
+000400* DATE      -  08/08/2026
+000500*
+000600* MODIFICATION HISTORY
+000700* ----------------------------------------------------------------
+000800* DATE       INIT  DESCRIPTION
+000900* 08/08/2026 DPD   REWRITTEN AS A FILE-DRIVEN BATCH JOB.  READS
+001000*                  STUDENT-FILE AND GRADES ONE STUDENT PER
+001100*                  RECORD INSTEAD OF ONE HARDCODED SCORE, WRITING
+001200*                  A GRADE-ROSTER LINE FOR EACH STUDENT.
+001300*****************************************************************
+001400 IDENTIFICATION DIVISION.
+001500 PROGRAM-ID. CBL0002.
+001600 AUTHOR. DATA PROCESSING DEPT.
+001700 INSTALLATION. DATA PROCESSING.
+001800 DATE-WRITTEN. 08/08/2026.
+001900 DATE-COMPILED.
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT STUDENT-FILE ASSIGN TO "STUDENTS"
+002500         ORGANIZATION IS LINE SEQUENTIAL.
+002600
+002700     SELECT ROSTER-FILE ASSIGN TO "ROSTER"
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900
+003000     SELECT CONTROL-FILE ASSIGN TO "CB2CTL"
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200
+003300     SELECT GRADE-SCALE-FILE ASSIGN TO "GRDSCALE"
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS WS-GRDSCALE-STATUS.
+003600
+003700     SELECT AUDIT-FILE ASSIGN TO "GRADEAUD"
+003800         ORGANIZATION IS LINE SEQUENTIAL
+003900         FILE STATUS IS WS-AUDIT-STATUS.
+004000
+004100     SELECT TRANSCRIPT-FILE ASSIGN TO "TRANSCPT"
+004200         ORGANIZATION IS LINE SEQUENTIAL.
+004300
+004400     SELECT CHECKPOINT-FILE ASSIGN TO "CB2CKPT"
+004500         ORGANIZATION IS LINE SEQUENTIAL.
+004600
+004700     SELECT GRADE-HISTORY-FILE ASSIGN TO "GRADHIST"
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS WS-GRADHIST-STATUS.
+005000
+005100     SELECT CORRECTION-FILE ASSIGN TO "GRDCORR"
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS WS-GRDCORR-STATUS.
+005400
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  STUDENT-FILE
+005800     RECORDING MODE IS F.
+005900 01  STUDENT-RECORD              PIC X(40).
+006000
+006100 FD  ROSTER-FILE
+006200     RECORDING MODE IS F.
+006300 01  ROSTER-RECORD               PIC X(85).
+006400
+006500 FD  CONTROL-FILE
+006600     RECORDING MODE IS F.
+006700 01  CONTROL-RECORD              PIC X(40).
+006800
+006900 FD  GRADE-SCALE-FILE
+007000     RECORDING MODE IS F.
+007100 01  GRADE-SCALE-RECORD          PIC X(30).
+007200
+007300 FD  AUDIT-FILE
+007400     RECORDING MODE IS F.
+007500 01  AUDIT-RECORD                PIC X(40).
+007600
+007700 FD  TRANSCRIPT-FILE
+007800     RECORDING MODE IS F.
+007900 01  TRANSCRIPT-RECORD           PIC X(80).
+008000
+008100 FD  CHECKPOINT-FILE
+008200     RECORDING MODE IS F.
+008300 01  CHECKPOINT-RECORD           PIC X(59).
+008400
+008500 FD  GRADE-HISTORY-FILE
+008600     RECORDING MODE IS F.
+008700 01  GRADE-HISTORY-RECORD       PIC X(30).
+008800
+008900 FD  CORRECTION-FILE
+009000     RECORDING MODE IS F.
+009100 01  CORRECTION-RECORD          PIC X(40).
+009200
+009300 WORKING-STORAGE SECTION.
+009400*
+009500* FILE STATUS FOR THE FILES THAT ACCUMULATE ACROSS RUNS.  ON THE
+009600* FIRST RUN AGAINST A JOB THAT HAS NEVER PRODUCED ONE OF THESE
+009700* FILES BEFORE, THE FILE DOES NOT EXIST YET AND THE OPEN BELOW
+009800* MUST CREATE IT RATHER THAN ABEND WITH STATUS 35.
+009900*
+010000 01  WS-AUDIT-STATUS             PIC X(02) VALUE ZERO.
+010100 01  WS-GRADHIST-STATUS          PIC X(02) VALUE ZERO.
+010200 01  WS-GRDCORR-STATUS           PIC X(02) VALUE ZERO.
+010300 01  WS-GRDSCALE-STATUS          PIC X(02) VALUE ZERO.
+010400 01  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+010500     88  WS-EOF-YES                  VALUE 'Y'.
+010600     88  WS-EOF-NO                   VALUE 'N'.
+010700
+010800 01  WS-LETTER                   PIC X(01).
+010900
+011000 77  WS-STU-COUNT                PIC 9(06) VALUE ZERO COMP.
+011100 77  WS-GRADE-TOTAL              PIC 9(09) VALUE ZERO COMP.
+011200 77  WS-HIGH-GRADE               PIC 9(03) VALUE ZERO COMP.
+011300 77  WS-LOW-GRADE                PIC 9(03) VALUE 999 COMP.
+011400 77  WS-COUNT-A                  PIC 9(06) VALUE ZERO COMP.
+011500 77  WS-COUNT-B                  PIC 9(06) VALUE ZERO COMP.
+011600 77  WS-COUNT-C                  PIC 9(06) VALUE ZERO COMP.
+011700 77  WS-COUNT-D                  PIC 9(06) VALUE ZERO COMP.
+011800 77  WS-COUNT-F                  PIC 9(06) VALUE ZERO COMP.
+011900 77  WS-AVERAGE                  PIC 9(03)V99 COMP.
+012000 77  WS-SCALE-FOUND-SW           PIC X(01) VALUE 'N'.
+012100     88  WS-SCALE-FOUND              VALUE 'Y'.
+012200 77  WS-GS-EOF-SW                PIC X(01) VALUE 'N'.
+012300     88  WS-GS-EOF                   VALUE 'Y'.
+012400
+012500*
+012600* DEFAULT CUTOFFS, USED WHEN THE COURSE/TERM HAS NO ENTRY IN THE
+012700* GRADING-SCALE CONTROL FILE.  THESE MATCH THE FIXED SCALE THE
+012800* PROGRAM USED TO CARRY IN THE EVALUATE STATEMENT.
+012900*
+013000 01  WS-CUTOFFS.
+013100     05  WS-CUTOFF-A             PIC 9(03) VALUE 90.
+013200     05  WS-CUTOFF-B             PIC 9(03) VALUE 80.
+013300     05  WS-CUTOFF-C             PIC 9(03) VALUE 70.
+013400     05  WS-CUTOFF-D             PIC 9(03) VALUE 60.
+013500
+013600 01  WS-RUN-DATE                 PIC 9(08).
+013700
+013800*
+013900* CHECKPOINT/RESTART WORKING STORAGE.  WS-SKIP-COUNT IS THE NUMBER
+014000* OF STUDENT-FILE RECORDS ALREADY COMMITTED ON A PRIOR RUN; THAT
+014100* MANY RECORDS ARE READ AND DISCARDED WITHOUT REGRADING ON A
+014200* RESTART RUN.  THE ROSTER, AUDIT, TRANSCRIPT AND GRADE-HISTORY
+014300* FILES ARE ALL APPENDED TO FOR EVERY STUDENT GRADED, SO THE
+014400* CHECKPOINT MUST BE WRITTEN JUST AS OFTEN OR A RESTART COULD
+014500* REGRADE A STUDENT WHOSE OUTPUT WAS ALREADY COMMITTED.
+014600*
+014700 77  WS-SKIP-COUNT               PIC 9(06) VALUE ZERO.
+014800 77  WS-STU-READ-COUNT           PIC 9(06) VALUE ZERO COMP.
+014900 77  WS-CKPT-INTERVAL            PIC 9(04) VALUE 0001 COMP.
+015000 77  WS-CKPT-COUNTER             PIC 9(04) VALUE ZERO COMP.
+015100 01  WS-CF-EOF-SW                PIC X(01) VALUE 'N'.
+015200     88  WS-CF-EOF                   VALUE 'Y'.
+015300
+015400*
+015500* GRADE-CORRECTION TABLE, LOADED ONCE AT STARTUP FROM THE GRADE-
+015600* CORRECTION FILE WITH ENTRIES FOR THIS COURSE/TERM.  A STUDENT
+015700* WITH A MATCHING ENTRY HAS THEIR PENDING GRADE OVERRIDDEN BEFORE
+015800* GRADING, SO A CORRECTION FILED DURING THE DAY IS PICKED UP BY
+015900* THAT NIGHT'S RUN.
+016000*
+016100 01  WS-GC-EOF-SW                PIC X(01) VALUE 'N'.
+016200     88  WS-GC-EOF                   VALUE 'Y'.
+016300 77  WS-GC-COUNT                 PIC 9(04) VALUE ZERO COMP.
+016400 01  WS-CORRECTION-TABLE.
+016500     05  WS-CORR-ENTRY OCCURS 500 TIMES INDEXED BY WS-GC-IDX.
+016600         10  WS-CORR-ID           PIC X(09).
+016700         10  WS-CORR-GRADE        PIC 9(03).
+016800
+016900 COPY STUDREC.
+017000 COPY ROSTREC.
+017100 COPY CB2CTL.
+017200 COPY GRDSCALE.
+017300     COPY AUDITREC.
+017400     COPY TRANSCPT.
+017500     COPY CB2CKPT.
+017600     COPY GRADHIST.
+017700     COPY GRDCORR.
+017800
+017900 PROCEDURE DIVISION.
+018000 0000-MAINLINE.
+018100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+018200     PERFORM 2000-GRADE-STUDENT THRU 2000-EXIT
+018300         UNTIL WS-EOF-YES.
+018400     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+018500     STOP RUN.
+018600
+018700*----------------------------------------------------------------*
+018800* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ-AHEAD LOOP.
+018900*----------------------------------------------------------------*
+019000 1000-INITIALIZE.
+019100     PERFORM 1100-READ-CONTROL-CARD THRU 1100-EXIT.
+019200     IF CC-RESTART-YES
+019300         PERFORM 1150-RESTORE-CHECKPOINT THRU 1150-EXIT
+019400         OPEN EXTEND ROSTER-FILE
+019500              EXTEND TRANSCRIPT-FILE
+019600              EXTEND CHECKPOINT-FILE
+019700     ELSE
+019800         OPEN OUTPUT ROSTER-FILE
+019900              OUTPUT TRANSCRIPT-FILE
+020000              OUTPUT CHECKPOINT-FILE
+020100     END-IF.
+020200     OPEN INPUT STUDENT-FILE.
+020300     OPEN EXTEND AUDIT-FILE.
+020400     IF WS-AUDIT-STATUS = "35"
+020500         OPEN OUTPUT AUDIT-FILE
+020600     END-IF.
+020700     OPEN EXTEND GRADE-HISTORY-FILE.
+020800     IF WS-GRADHIST-STATUS = "35"
+020900         OPEN OUTPUT GRADE-HISTORY-FILE
+021000     END-IF.
+021100     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+021200     PERFORM 1200-LOOKUP-GRADE-SCALE THRU 1200-EXIT.
+021300     PERFORM 1250-LOAD-CORRECTIONS THRU 1250-EXIT.
+021400     PERFORM 8000-READ-STUDENT THRU 8000-EXIT.
+021500     PERFORM 1160-SKIP-COMMITTED THRU 1160-EXIT
+021600         UNTIL WS-EOF-YES OR WS-STU-READ-COUNT > WS-SKIP-COUNT.
+021700 1000-EXIT.
+021800     EXIT.
+021900
+022000*----------------------------------------------------------------*
+022100* 1100-READ-CONTROL-CARD - READ THE ONE-RECORD CONTROL CARD THAT
+022200*                          NAMES THE COURSE/TERM BEING GRADED.
+022300*----------------------------------------------------------------*
+022400 1100-READ-CONTROL-CARD.
+022500     OPEN INPUT CONTROL-FILE.
+022600     READ CONTROL-FILE INTO CC-RECORD
+022700         AT END
+022800             MOVE SPACES TO CC-RECORD
+022900             SET CC-RESTART-NO TO TRUE
+023000     END-READ.
+023100     CLOSE CONTROL-FILE.
+023200 1100-EXIT.
+023300     EXIT.
+023400
+023500*----------------------------------------------------------------*
+023600* 1150-RESTORE-CHECKPOINT - ON A RESTART RUN, SCAN THE CHECKPOINT
+023700*                           FILE FOR THE LAST RECORD WRITTEN UNDER
+023800*                           THIS JOB ID AND REBUILD THE RUNNING
+023900*                           CLASS STATISTICS FROM IT.
+024000*----------------------------------------------------------------*
+024100 1150-RESTORE-CHECKPOINT.
+024200     OPEN INPUT CHECKPOINT-FILE.
+024300     PERFORM 1155-READ-CHECKPOINT THRU 1155-EXIT
+024400         UNTIL WS-CF-EOF.
+024500     CLOSE CHECKPOINT-FILE.
+024600 1150-EXIT.
+024700     EXIT.
+024800
+024900 1155-READ-CHECKPOINT.
+025000     READ CHECKPOINT-FILE INTO CK-RECORD
+025100         AT END
+025200             SET WS-CF-EOF TO TRUE
+025300     END-READ.
+025400     IF WS-CF-EOF
+025500         GO TO 1155-EXIT
+025600     END-IF.
+025700     IF CK-JOB-ID = CC-JOB-ID
+025800         MOVE CK-STU-COUNT   TO WS-SKIP-COUNT
+025900         MOVE CK-STU-COUNT   TO WS-STU-COUNT
+026000         MOVE CK-GRADE-TOTAL TO WS-GRADE-TOTAL
+026100         MOVE CK-HIGH-GRADE  TO WS-HIGH-GRADE
+026200         MOVE CK-LOW-GRADE   TO WS-LOW-GRADE
+026300         MOVE CK-COUNT-A     TO WS-COUNT-A
+026400         MOVE CK-COUNT-B     TO WS-COUNT-B
+026500         MOVE CK-COUNT-C     TO WS-COUNT-C
+026600         MOVE CK-COUNT-D     TO WS-COUNT-D
+026700         MOVE CK-COUNT-F     TO WS-COUNT-F
+026800     END-IF.
+026900 1155-EXIT.
+027000     EXIT.
+027100
+027200*----------------------------------------------------------------*
+027300* 1160-SKIP-COMMITTED - ON A RESTART RUN, READ PAST STUDENT-FILE
+027400*                        RECORDS THAT WERE ALREADY GRADED AND
+027500*                        COMMITTED ON A PRIOR RUN.
+027600*----------------------------------------------------------------*
+027700 1160-SKIP-COMMITTED.
+027800     PERFORM 8000-READ-STUDENT THRU 8000-EXIT.
+027900 1160-EXIT.
+028000     EXIT.
+028100
+028200*----------------------------------------------------------------*
+028300* 1200-LOOKUP-GRADE-SCALE - SCAN THE GRADING-SCALE CONTROL FILE
+028400*                           FOR THE COURSE/TERM ON THE CONTROL
+028500*                           CARD.  FALLS BACK TO THE DEFAULT
+028600*                           CUTOFFS WHEN NO ENTRY MATCHES.
+028700*----------------------------------------------------------------*
+028800 1200-LOOKUP-GRADE-SCALE.
+028900     OPEN INPUT GRADE-SCALE-FILE.
+029000     IF WS-GRDSCALE-STATUS = "35"
+029100         SET WS-GS-EOF TO TRUE
+029200         GO TO 1200-EXIT
+029300     END-IF.
+029400     PERFORM 1210-READ-GRADE-SCALE THRU 1210-EXIT
+029500         UNTIL WS-GS-EOF OR WS-SCALE-FOUND.
+029600     CLOSE GRADE-SCALE-FILE.
+029700 1200-EXIT.
+029800     EXIT.
+029900
+030000 1210-READ-GRADE-SCALE.
+030100     READ GRADE-SCALE-FILE INTO GS-RECORD
+030200         AT END
+030300             SET WS-GS-EOF TO TRUE
+030400     END-READ.
+030500     IF WS-GS-EOF
+030600         GO TO 1210-EXIT
+030700     END-IF.
+030800     IF GS-COURSE-CODE = CC-COURSE-CODE
+030900             AND GS-TERM-CODE = CC-TERM-CODE
+031000         MOVE GS-CUTOFF-A TO WS-CUTOFF-A
+031100         MOVE GS-CUTOFF-B TO WS-CUTOFF-B
+031200         MOVE GS-CUTOFF-C TO WS-CUTOFF-C
+031300         MOVE GS-CUTOFF-D TO WS-CUTOFF-D
+031400         SET WS-SCALE-FOUND TO TRUE
+031500     END-IF.
+031600 1210-EXIT.
+031700     EXIT.
+031800
+031900*----------------------------------------------------------------*
+032000* 1250-LOAD-CORRECTIONS - LOAD ANY GRADE CORRECTIONS FILED FOR
+032100*                          THIS COURSE/TERM INTO A TABLE SEARCHED
+032200*                          ONCE PER STUDENT DURING GRADING.
+032300*----------------------------------------------------------------*
+032400 1250-LOAD-CORRECTIONS.
+032500     OPEN INPUT CORRECTION-FILE.
+032600     IF WS-GRDCORR-STATUS = "35"
+032700         SET WS-GC-EOF TO TRUE
+032800         GO TO 1250-EXIT
+032900     END-IF.
+033000     PERFORM 1260-LOAD-CORRECTION-RECORD THRU 1260-EXIT
+033100         UNTIL WS-GC-EOF.
+033200     CLOSE CORRECTION-FILE.
+033300 1250-EXIT.
+033400     EXIT.
+033500
+033600 1260-LOAD-CORRECTION-RECORD.
+033700     READ CORRECTION-FILE INTO GC-RECORD
+033800         AT END
+033900             SET WS-GC-EOF TO TRUE
+034000     END-READ.
+034100     IF WS-GC-EOF
+034200         GO TO 1260-EXIT
+034300     END-IF.
+034400     IF GC-COURSE-CODE NOT = CC-COURSE-CODE
+034500             OR GC-TERM-CODE NOT = CC-TERM-CODE
+034600         GO TO 1260-EXIT
+034700     END-IF.
+034800     SET WS-GC-IDX TO 1.
+034900     SEARCH WS-CORR-ENTRY
+035000         AT END
+035100             ADD 1 TO WS-GC-COUNT
+035200             SET WS-GC-IDX TO WS-GC-COUNT
+035300             MOVE GC-STU-ID    TO WS-CORR-ID(WS-GC-IDX)
+035400             MOVE GC-NEW-GRADE TO WS-CORR-GRADE(WS-GC-IDX)
+035500         WHEN WS-CORR-ID(WS-GC-IDX) = GC-STU-ID
+035600             MOVE GC-NEW-GRADE TO WS-CORR-GRADE(WS-GC-IDX)
+035700     END-SEARCH.
+035800 1260-EXIT.
+035900     EXIT.
+036000
+036100*----------------------------------------------------------------*
+036200* 2005-APPLY-CORRECTION - OVERRIDE THE PENDING GRADE WHEN STAFF
+036300*                          HAVE FILED A CORRECTION FOR THIS
+036400*                          STUDENT ON THIS COURSE/TERM.
+036500*----------------------------------------------------------------*
+036600 2005-APPLY-CORRECTION.
+036700     IF WS-GC-COUNT = ZERO
+036800         GO TO 2005-EXIT
+036900     END-IF.
+037000     SET WS-GC-IDX TO 1.
+037100     SEARCH WS-CORR-ENTRY
+037200         AT END
+037300             CONTINUE
+037400         WHEN WS-CORR-ID(WS-GC-IDX) = STU-ID
+037500             MOVE WS-CORR-GRADE(WS-GC-IDX) TO STU-GRADE
+037600     END-SEARCH.
+037700 2005-EXIT.
+037800     EXIT.
+037900
+038000*----------------------------------------------------------------*
+038100* 2000-GRADE-STUDENT - ASSIGN A LETTER GRADE TO ONE STUDENT AND
+038200*                      WRITE ITS GRADE-ROSTER LINE.
+038300*----------------------------------------------------------------*
+038400 2000-GRADE-STUDENT.
+038500     PERFORM 2005-APPLY-CORRECTION THRU 2005-EXIT.
+038600     EVALUATE TRUE
+038700         WHEN STU-GRADE >= WS-CUTOFF-A
+038800             MOVE 'A' TO WS-LETTER
+038900         WHEN STU-GRADE >= WS-CUTOFF-B
+039000             MOVE 'B' TO WS-LETTER
+039100         WHEN STU-GRADE >= WS-CUTOFF-C
+039200             MOVE 'C' TO WS-LETTER
+039300         WHEN STU-GRADE >= WS-CUTOFF-D
+039400             MOVE 'D' TO WS-LETTER
+039500         WHEN OTHER
+039600             MOVE 'F' TO WS-LETTER
+039700     END-EVALUATE.
+039800
+039900     MOVE STU-ID     TO RL-ID.
+040000     MOVE STU-NAME   TO RL-NAME.
+040100     MOVE STU-GRADE  TO RL-GRADE.
+040200     MOVE WS-LETTER  TO RL-LETTER.
+040300     MOVE WS-ROSTER-LINE TO ROSTER-RECORD.
+040400     WRITE ROSTER-RECORD.
+040500
+040600     ADD 1 TO WS-STU-COUNT.
+040700     ADD STU-GRADE TO WS-GRADE-TOTAL.
+040800     IF STU-GRADE > WS-HIGH-GRADE
+040900         MOVE STU-GRADE TO WS-HIGH-GRADE
+041000     END-IF.
+041100     IF STU-GRADE < WS-LOW-GRADE
+041200         MOVE STU-GRADE TO WS-LOW-GRADE
+041300     END-IF.
+041400     EVALUATE WS-LETTER
+041500         WHEN 'A'
+041600             ADD 1 TO WS-COUNT-A
+041700         WHEN 'B'
+041800             ADD 1 TO WS-COUNT-B
+041900         WHEN 'C'
+042000             ADD 1 TO WS-COUNT-C
+042100         WHEN 'D'
+042200             ADD 1 TO WS-COUNT-D
+042300         WHEN OTHER
+042400             ADD 1 TO WS-COUNT-F
+042500     END-EVALUATE.
+042600
+042700     PERFORM 2010-WRITE-AUDIT-RECORD THRU 2010-EXIT.
+042800     PERFORM 2020-WRITE-TRANSCRIPT THRU 2020-EXIT.
+042900     PERFORM 2040-WRITE-GRADE-HISTORY THRU 2040-EXIT.
+043000     ADD 1 TO WS-CKPT-COUNTER.
+043100     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+043200         PERFORM 2030-WRITE-CHECKPOINT THRU 2030-EXIT
+043300         MOVE ZERO TO WS-CKPT-COUNTER
+043400     END-IF.
+043500     PERFORM 8000-READ-STUDENT THRU 8000-EXIT.
+043600 2000-EXIT.
+043700     EXIT.
+043800
+043900*----------------------------------------------------------------*
+044000* 2030-WRITE-CHECKPOINT - APPEND A CHECKPOINT RECORD CARRYING THE
+044100*                          RUNNING CLASS STATISTICS AS OF THE
+044200*                          STUDENT JUST GRADED.
+044300*----------------------------------------------------------------*
+044400 2030-WRITE-CHECKPOINT.
+044500     MOVE CC-JOB-ID      TO CK-JOB-ID.
+044600     MOVE WS-STU-COUNT   TO CK-STU-COUNT.
+044700     MOVE WS-GRADE-TOTAL TO CK-GRADE-TOTAL.
+044800     MOVE WS-HIGH-GRADE  TO CK-HIGH-GRADE.
+044900     MOVE WS-LOW-GRADE   TO CK-LOW-GRADE.
+045000     MOVE WS-COUNT-A     TO CK-COUNT-A.
+045100     MOVE WS-COUNT-B     TO CK-COUNT-B.
+045200     MOVE WS-COUNT-C     TO CK-COUNT-C.
+045300     MOVE WS-COUNT-D     TO CK-COUNT-D.
+045400     MOVE WS-COUNT-F     TO CK-COUNT-F.
+045500     MOVE CK-RECORD      TO CHECKPOINT-RECORD.
+045600     WRITE CHECKPOINT-RECORD.
+045700 2030-EXIT.
+045800     EXIT.
+045900
+046000*----------------------------------------------------------------*
+046100* 2010-WRITE-AUDIT-RECORD - APPEND ONE IMMUTABLE AUDIT-LOG ENTRY
+046200*                            FOR THE GRADE JUST COMPUTED.
+046300*----------------------------------------------------------------*
+046400 2010-WRITE-AUDIT-RECORD.
+046500     MOVE STU-ID       TO AL-STU-ID.
+046600     MOVE STU-GRADE    TO AL-INPUT-GRADE.
+046700     MOVE WS-LETTER    TO AL-LETTER.
+046800     MOVE WS-RUN-DATE  TO AL-RUN-DATE.
+046900     MOVE CC-JOB-ID    TO AL-JOB-ID.
+047000     MOVE AL-RECORD    TO AUDIT-RECORD.
+047100     WRITE AUDIT-RECORD.
+047200 2010-EXIT.
+047300     EXIT.
+047400
+047500*----------------------------------------------------------------*
+047600* 2020-WRITE-TRANSCRIPT - APPEND ONE FIXED-WIDTH TRANSCRIPT LINE
+047700*                          FOR THE SIS TRANSCRIPT LOADER.
+047800*----------------------------------------------------------------*
+047900 2020-WRITE-TRANSCRIPT.
+048000     MOVE STU-ID          TO TX-STU-ID.
+048100     MOVE CC-TERM-CODE    TO TX-TERM-CODE.
+048200     MOVE CC-COURSE-CODE  TO TX-COURSE-CODE.
+048300     MOVE WS-LETTER       TO TX-LETTER.
+048400     MOVE WS-TRANSCRIPT-LINE TO TRANSCRIPT-RECORD.
+048500     WRITE TRANSCRIPT-RECORD.
+048600 2020-EXIT.
+048700     EXIT.
+048800
+048900*----------------------------------------------------------------*
+049000* 2040-WRITE-GRADE-HISTORY - APPEND ONE GRADE-HISTORY RECORD FOR
+049100*                             THIS STUDENT/COURSE/TERM.  THE FILE
+049200*                             ACCUMULATES ACROSS EVERY TERM EVER
+049300*                             GRADED; CBL0003 SORTS IT AND SELECTS
+049400*                             OUT THE TERM IT IS ROLLING UP.
+049500*----------------------------------------------------------------*
+049600 2040-WRITE-GRADE-HISTORY.
+049700     MOVE STU-ID         TO GH-STU-ID.
+049800     MOVE CC-COURSE-CODE TO GH-COURSE-CODE.
+049900     MOVE CC-TERM-CODE   TO GH-TERM-CODE.
+050000     MOVE WS-LETTER      TO GH-LETTER.
+050100     MOVE GH-RECORD      TO GRADE-HISTORY-RECORD.
+050200     WRITE GRADE-HISTORY-RECORD.
+050300 2040-EXIT.
+050400     EXIT.
+050500
+050600*----------------------------------------------------------------*
+050700* 3000-FINALIZE - CLOSE UP.
+050800*----------------------------------------------------------------*
+050900 3000-FINALIZE.
+051000     PERFORM 3500-WRITE-TRAILER THRU 3500-EXIT.
+051100     CLOSE STUDENT-FILE
+051200           ROSTER-FILE
+051300              AUDIT-FILE
+051400              TRANSCRIPT-FILE
+051500                     GRADE-HISTORY-FILE
+051600              CHECKPOINT-FILE.
+051700 3000-EXIT.
+051800     EXIT.
+051900
+052000*----------------------------------------------------------------*
+052100* 3500-WRITE-TRAILER - CLASS-STATISTICS SUMMARY, WRITTEN ONCE
+052200*                      AFTER THE LAST STUDENT ON THE ROSTER.
+052300*----------------------------------------------------------------*
+052400 3500-WRITE-TRAILER.
+052500     IF WS-STU-COUNT = ZERO
+052600         MOVE ZERO TO WS-LOW-GRADE
+052700         GO TO 3500-EXIT
+052800     END-IF.
+052900     COMPUTE WS-AVERAGE ROUNDED =
+053000         WS-GRADE-TOTAL / WS-STU-COUNT.
+053100
+053200     MOVE WS-AVERAGE TO TR-AVERAGE.
+053300     MOVE WS-STATS-LINE-1 TO ROSTER-RECORD.
+053400     WRITE ROSTER-RECORD.
+053500
+053600     MOVE WS-HIGH-GRADE TO TR-HIGH.
+053700     MOVE WS-LOW-GRADE  TO TR-LOW.
+053800     MOVE WS-STATS-LINE-2 TO ROSTER-RECORD.
+053900     WRITE ROSTER-RECORD.
+054000
+054100     MOVE WS-COUNT-A TO TR-COUNT-A.
+054200     MOVE WS-COUNT-B TO TR-COUNT-B.
+054300     MOVE WS-COUNT-C TO TR-COUNT-C.
+054400     MOVE WS-COUNT-D TO TR-COUNT-D.
+054500     MOVE WS-COUNT-F TO TR-COUNT-F.
+054600     MOVE WS-STATS-LINE-3 TO ROSTER-RECORD.
+054700     WRITE ROSTER-RECORD.
+054800 3500-EXIT.
+054900     EXIT.
+055000
+055100*----------------------------------------------------------------*
+055200* 8000-READ-STUDENT - READ-AHEAD FOR THE MAIN PROCESSING LOOP.
+055300*----------------------------------------------------------------*
+055400 8000-READ-STUDENT.
+055500     READ STUDENT-FILE INTO STU-RECORD
+055600         AT END
+055700             SET WS-EOF-YES TO TRUE
+055800     END-READ.
+055900     IF WS-EOF-NO
+056000         ADD 1 TO WS-STU-READ-COUNT
+056100     END-IF.
+056200 8000-EXIT.
+056300     EXIT.
