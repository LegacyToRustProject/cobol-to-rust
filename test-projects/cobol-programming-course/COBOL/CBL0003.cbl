@@ -0,0 +1,396 @@
+000100*****************************************************************
+000200* PROGRAM   -  CBL0003
+000300* AUTHOR    -  DATA PROCESSING DEPT
+000400* DATE      -  08/08/2026
+000500*
+000600* MODIFICATION HISTORY
+000700* ----------------------------------------------------------------
+000800* DATE       INIT  DESCRIPTION
+000900* 08/08/2026 DPD   NEW PROGRAM.  ROLLS UP THE GRADE HISTORY THAT
+001000*                  CBL0002 APPENDS EACH TERM INTO A PER-STUDENT
+001100*                  GPA-MASTER RECORD, CARRYING BOTH THE JUST-
+001200*                  COMPLETED TERM'S GPA AND THE CUMULATIVE GPA
+001300*                  CARRIED FORWARD FROM THE PRIOR TERM'S FILE.
+001400*****************************************************************
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. CBL0003.
+001700 AUTHOR. DATA PROCESSING DEPT.
+001800 INSTALLATION. DATA PROCESSING.
+001900 DATE-WRITTEN. 08/08/2026.
+002000 DATE-COMPILED.
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CONTROL-FILE ASSIGN TO "CB3CTL"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700
+002800     SELECT GRADE-HISTORY-FILE ASSIGN TO "GRADHIST"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000
+003100     SELECT SORT-WORK-FILE ASSIGN TO "GHSORT".
+003200
+003300     SELECT SORTED-GRADE-FILE ASSIGN TO "GHSRTD"
+003400         ORGANIZATION IS LINE SEQUENTIAL.
+003500
+003600     SELECT COURSE-CREDIT-FILE ASSIGN TO "CRSCRED"
+003700         ORGANIZATION IS LINE SEQUENTIAL.
+003800
+003900     SELECT OLD-GPA-FILE ASSIGN TO "GPAMSTR"
+004000         ORGANIZATION IS LINE SEQUENTIAL
+004100         FILE STATUS IS WS-OLDGPA-STATUS.
+004200
+004300     SELECT NEW-GPA-FILE ASSIGN TO "GPANEW"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-NEWGPA-STATUS.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  CONTROL-FILE
+005000     RECORDING MODE IS F.
+005100 01  CONTROL-RECORD              PIC X(40).
+005200
+005300 FD  GRADE-HISTORY-FILE
+005400     RECORDING MODE IS F.
+005500 01  GRADE-HISTORY-RECORD        PIC X(30).
+005600
+005700 SD  SORT-WORK-FILE.
+005800 01  SW-RECORD.
+005900     05  SW-STU-ID                PIC X(09).
+006000     05  SW-COURSE-CODE           PIC X(06).
+006100     05  SW-TERM-CODE             PIC X(06).
+006200     05  SW-LETTER                PIC X(01).
+006300     05  FILLER                   PIC X(08).
+006400
+006500 FD  SORTED-GRADE-FILE
+006600     RECORDING MODE IS F.
+006700 01  SORTED-GRADE-RECORD          PIC X(30).
+006800
+006900 FD  COURSE-CREDIT-FILE
+007000     RECORDING MODE IS F.
+007100 01  COURSE-CREDIT-RECORD         PIC X(31).
+007200
+007300 FD  OLD-GPA-FILE
+007400     RECORDING MODE IS F.
+007500 01  OLD-GPA-RECORD               PIC X(60).
+007600
+007700 FD  NEW-GPA-FILE
+007800     RECORDING MODE IS F.
+007900 01  NEW-GPA-RECORD               PIC X(60).
+008000
+008100 WORKING-STORAGE SECTION.
+008200*
+008300* THE FIRST TIME THIS TERM'S ROLLUP HAS EVER BEEN RUN, THERE IS NO
+008400* PRIOR GPA-MASTER FILE YET.  WS-OLDGPA-STATUS CATCHES THAT SO THE
+008500* OPEN BELOW DOESN'T ABEND, AND WS-OLD-OPEN-SW REMEMBERS WHETHER
+008600* THE FILE IS ACTUALLY OPEN SO 3000-FINALIZE KNOWS WHETHER TO
+008700* CLOSE IT.
+008800*
+008900 01  WS-OLDGPA-STATUS            PIC X(02) VALUE ZERO.
+009000 01  WS-NEWGPA-STATUS            PIC X(02) VALUE ZERO.
+009100 01  WS-OLD-OPEN-SW              PIC X(01) VALUE 'N'.
+009200     88  WS-OLD-OPEN                 VALUE 'Y'.
+009300 01  WS-GH-EOF-SW                PIC X(01) VALUE 'N'.
+009400     88  WS-GH-EOF                   VALUE 'Y'.
+009500 01  WS-OLD-EOF-SW               PIC X(01) VALUE 'N'.
+009600     88  WS-OLD-EOF                  VALUE 'Y'.
+009700 01  WS-CR-EOF-SW                PIC X(01) VALUE 'N'.
+009800     88  WS-CR-EOF                   VALUE 'Y'.
+009900
+010000 01  WS-CUR-STU-ID               PIC X(09) VALUE SPACES.
+010100 01  WS-GH-KEY                   PIC X(09) VALUE SPACES.
+010200 01  WS-OLD-KEY                  PIC X(09) VALUE SPACES.
+010300 01  WS-TERM-CODE                PIC X(06) VALUE SPACES.
+010400
+010500 77  WS-TERM-CREDITS             PIC 9(03)V9 VALUE ZERO.
+010600 77  WS-TERM-QUALITY-POINTS      PIC 9(05)V9 VALUE ZERO.
+010700 77  WS-TERM-GPA                 PIC 9V99 VALUE ZERO.
+010800 77  WS-CUM-CREDITS              PIC 9(04)V9 VALUE ZERO.
+010900 77  WS-CUM-QUALITY-POINTS       PIC 9(06)V9 VALUE ZERO.
+011000 77  WS-CUM-GPA                  PIC 9V99 VALUE ZERO.
+011100 77  WS-GRADE-POINTS             PIC 9V99 VALUE ZERO.
+011200 77  WS-CREDIT-HOURS             PIC 9V9 VALUE ZERO.
+011300 77  WS-CR-COUNT                 PIC 9(03) VALUE ZERO COMP.
+011400
+011500*
+011600* COURSE-CREDIT TABLE, LOADED ONCE AT STARTUP FROM THE COURSE-
+011700* CREDIT REFERENCE FILE AND SEARCHED FOR EACH COURSE ROLLED UP.
+011800*
+011900 01  WS-CREDIT-TABLE.
+012000     05  WS-CREDIT-ENTRY OCCURS 200 TIMES INDEXED BY WS-CR-IDX.
+012100         10  WS-CR-CODE           PIC X(06).
+012200         10  WS-CR-HOURS          PIC 9V9.
+012300
+012400 COPY CB3CTL.
+012500 COPY GRADHIST.
+012600 COPY CRSCRED.
+012700 COPY GPAMSTR.
+012800
+012900 PROCEDURE DIVISION.
+013000 0000-MAINLINE.
+013100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013200     PERFORM 2000-PROCESS-ONE-STUDENT THRU 2000-EXIT
+013300         UNTIL WS-GH-EOF AND WS-OLD-EOF.
+013400     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+013500     STOP RUN.
+013600
+013700*----------------------------------------------------------------*
+013800* 1000-INITIALIZE - READ THE CONTROL CARD, SORT THE TERM'S GRADE
+013900*                    HISTORY BY STUDENT, LOAD THE COURSE-CREDIT
+014000*                    TABLE, AND PRIME BOTH READ-AHEAD LOOPS.
+014100*----------------------------------------------------------------*
+014200 1000-INITIALIZE.
+014300     PERFORM 1050-READ-CONTROL-CARD THRU 1050-EXIT.
+014400     PERFORM 1100-SORT-GRADE-HISTORY THRU 1100-EXIT.
+014500     PERFORM 1200-LOAD-CREDIT-TABLE THRU 1200-EXIT.
+014600     OPEN INPUT SORTED-GRADE-FILE.
+014700     OPEN INPUT OLD-GPA-FILE.
+014800     IF WS-OLDGPA-STATUS = "35"
+014900         SET WS-OLD-EOF TO TRUE
+015000     ELSE
+015100         SET WS-OLD-OPEN TO TRUE
+015200     END-IF.
+015300     OPEN OUTPUT NEW-GPA-FILE.
+015400     PERFORM 8000-READ-SORTED-GRADE THRU 8000-EXIT.
+015500     IF WS-OLD-OPEN
+015600         PERFORM 8100-READ-OLD-MASTER THRU 8100-EXIT
+015700     END-IF.
+015800 1000-EXIT.
+015900     EXIT.
+016000
+016100*----------------------------------------------------------------*
+016200* 1050-READ-CONTROL-CARD - READ THE ONE-RECORD CONTROL CARD THAT
+016300*                           NAMES THE TERM BEING ROLLED UP.
+016400*----------------------------------------------------------------*
+016500 1050-READ-CONTROL-CARD.
+016600     OPEN INPUT CONTROL-FILE.
+016700     READ CONTROL-FILE INTO CC-RECORD
+016800         AT END
+016900             MOVE SPACES TO CC-RECORD
+017000     END-READ.
+017100     CLOSE CONTROL-FILE.
+017200 1050-EXIT.
+017300     EXIT.
+017400
+017500*----------------------------------------------------------------*
+017600* 1100-SORT-GRADE-HISTORY - SORT THE ENTIRE GRADE-HISTORY FILE BY
+017700*                            STUDENT ID SO EVERY TERM A STUDENT
+017800*                            EVER BEEN GRADED IN IS GROUPED
+017900*                            TOGETHER.  2100-ACCUMULATE-COURSE
+018000*                            SELECTS OUT ONLY THE CURRENT TERM'S
+018100*                            COURSES WHEN IT BUILDS THE TERM GPA.
+018200*----------------------------------------------------------------*
+018300 1100-SORT-GRADE-HISTORY.
+018400     SORT SORT-WORK-FILE
+018500         ON ASCENDING KEY SW-STU-ID
+018600         USING GRADE-HISTORY-FILE
+018700         GIVING SORTED-GRADE-FILE.
+018800 1100-EXIT.
+018900     EXIT.
+019000
+019100*----------------------------------------------------------------*
+019200* 1200-LOAD-CREDIT-TABLE - LOAD THE COURSE-CREDIT REFERENCE FILE
+019300*                           INTO A TABLE SEARCHED ONCE PER COURSE.
+019400*----------------------------------------------------------------*
+019500 1200-LOAD-CREDIT-TABLE.
+019600     OPEN INPUT COURSE-CREDIT-FILE.
+019700     PERFORM 1210-LOAD-CREDIT-RECORD THRU 1210-EXIT
+019800         UNTIL WS-CR-EOF.
+019900     CLOSE COURSE-CREDIT-FILE.
+020000 1200-EXIT.
+020100     EXIT.
+020200
+020300 1210-LOAD-CREDIT-RECORD.
+020400     READ COURSE-CREDIT-FILE INTO CR-RECORD
+020500         AT END
+020600             SET WS-CR-EOF TO TRUE
+020700     END-READ.
+020800     IF WS-CR-EOF
+020900         GO TO 1210-EXIT
+021000     END-IF.
+021100     ADD 1 TO WS-CR-COUNT.
+021200     SET WS-CR-IDX TO WS-CR-COUNT.
+021300     MOVE CR-COURSE-CODE  TO WS-CR-CODE(WS-CR-IDX).
+021400     MOVE CR-CREDIT-HOURS TO WS-CR-HOURS(WS-CR-IDX).
+021500 1210-EXIT.
+021600     EXIT.
+021700
+021800*----------------------------------------------------------------*
+021900* 2000-PROCESS-ONE-STUDENT - CLASSIC OLD-MASTER/NEW-MASTER MATCH-
+022000*                             MERGE.  EVERY STUDENT APPEARING IN
+022100*                             EITHER THE SORTED GRADE HISTORY OR
+022200*                             THE PRIOR GPA-MASTER FILE GETS
+022300*                             EXACTLY ONE NEW-GPA-FILE RECORD.
+022400*----------------------------------------------------------------*
+022500 2000-PROCESS-ONE-STUDENT.
+022600     PERFORM 2010-DETERMINE-DRIVING-KEY THRU 2010-EXIT.
+022700     MOVE ZERO   TO WS-TERM-CREDITS WS-TERM-QUALITY-POINTS
+022800                    WS-TERM-GPA.
+022900     MOVE SPACES TO WS-TERM-CODE.
+023000     IF WS-CUR-STU-ID = WS-GH-KEY
+023100         PERFORM 2100-ACCUMULATE-COURSE THRU 2100-EXIT
+023200             UNTIL WS-GH-EOF OR GH-STU-ID NOT = WS-CUR-STU-ID
+023300     END-IF.
+023400     IF WS-CUR-STU-ID = WS-OLD-KEY
+023500         MOVE GM-CUM-CREDITS     TO WS-CUM-CREDITS
+023600         MOVE GM-CUM-QUALITY-PTS TO WS-CUM-QUALITY-POINTS
+023700         PERFORM 8100-READ-OLD-MASTER THRU 8100-EXIT
+023800     ELSE
+023900         MOVE ZERO TO WS-CUM-CREDITS WS-CUM-QUALITY-POINTS
+024000     END-IF.
+024100     ADD WS-TERM-CREDITS        TO WS-CUM-CREDITS.
+024200     ADD WS-TERM-QUALITY-POINTS TO WS-CUM-QUALITY-POINTS.
+024300     PERFORM 2200-COMPUTE-GPAS THRU 2200-EXIT.
+024400     PERFORM 2400-WRITE-NEW-MASTER THRU 2400-EXIT.
+024500 2000-EXIT.
+024600     EXIT.
+024700
+024800*----------------------------------------------------------------*
+024900* 2010-DETERMINE-DRIVING-KEY - THE LOWER OF THE TWO SOURCE KEYS
+025000*                               DRIVES THIS PASS; HIGH-VALUES
+025100*                               MARKS WHICHEVER SIDE IS EXHAUSTED.
+025200*----------------------------------------------------------------*
+025300 2010-DETERMINE-DRIVING-KEY.
+025400     IF WS-GH-EOF
+025500         MOVE HIGH-VALUES TO WS-GH-KEY
+025600     ELSE
+025700         MOVE GH-STU-ID TO WS-GH-KEY
+025800     END-IF.
+025900     IF WS-OLD-EOF
+026000         MOVE HIGH-VALUES TO WS-OLD-KEY
+026100     ELSE
+026200         MOVE GM-STU-ID TO WS-OLD-KEY
+026300     END-IF.
+026400     IF WS-GH-KEY <= WS-OLD-KEY
+026500         MOVE WS-GH-KEY TO WS-CUR-STU-ID
+026600     ELSE
+026700         MOVE WS-OLD-KEY TO WS-CUR-STU-ID
+026800     END-IF.
+026900 2010-EXIT.
+027000     EXIT.
+027100
+027200*----------------------------------------------------------------*
+027300* 2100-ACCUMULATE-COURSE - FOLD ONE GRADE-HISTORY COURSE INTO THE
+027400*                           TERM TOTALS WHEN IT BELONGS TO THE
+027500*                           TERM ON THE CONTROL CARD; COURSES FROM
+027600*                           EARLIER TERMS ARE READ PAST SINCE THEY
+027700*                           ARE ALREADY IN THE CUMULATIVE FIGURES
+027800*                           CARRIED ON THE OLD GPA-MASTER FILE.
+027900*----------------------------------------------------------------*
+028000 2100-ACCUMULATE-COURSE.
+028100     IF GH-TERM-CODE = CC-TERM-CODE
+028200         MOVE GH-TERM-CODE TO WS-TERM-CODE
+028300         PERFORM 2110-LOOKUP-CREDIT-HOURS THRU 2110-EXIT
+028400         PERFORM 2120-LOOKUP-GRADE-POINTS THRU 2120-EXIT
+028500         ADD WS-CREDIT-HOURS TO WS-TERM-CREDITS
+028600         COMPUTE WS-TERM-QUALITY-POINTS = WS-TERM-QUALITY-POINTS +
+028700             (WS-CREDIT-HOURS * WS-GRADE-POINTS)
+028800     END-IF.
+028900     PERFORM 8000-READ-SORTED-GRADE THRU 8000-EXIT.
+029000 2100-EXIT.
+029100     EXIT.
+029200
+029300 2110-LOOKUP-CREDIT-HOURS.
+029400     MOVE 1.0 TO WS-CREDIT-HOURS.
+029500     SET WS-CR-IDX TO 1.
+029600     SEARCH WS-CREDIT-ENTRY
+029700         AT END
+029800             CONTINUE
+029900         WHEN WS-CR-CODE(WS-CR-IDX) = GH-COURSE-CODE
+030000             MOVE WS-CR-HOURS(WS-CR-IDX) TO WS-CREDIT-HOURS
+030100     END-SEARCH.
+030200 2110-EXIT.
+030300     EXIT.
+030400
+030500 2120-LOOKUP-GRADE-POINTS.
+030600     EVALUATE GH-LETTER
+030700         WHEN 'A'
+030800             MOVE 4.00 TO WS-GRADE-POINTS
+030900         WHEN 'B'
+031000             MOVE 3.00 TO WS-GRADE-POINTS
+031100         WHEN 'C'
+031200             MOVE 2.00 TO WS-GRADE-POINTS
+031300         WHEN 'D'
+031400             MOVE 1.00 TO WS-GRADE-POINTS
+031500         WHEN OTHER
+031600             MOVE 0.00 TO WS-GRADE-POINTS
+031700     END-EVALUATE.
+031800 2120-EXIT.
+031900     EXIT.
+032000
+032100*----------------------------------------------------------------*
+032200* 2200-COMPUTE-GPAS - TERM GPA FROM THIS TERM'S CREDITS/POINTS,
+032300*                      CUMULATIVE GPA FROM THE RUNNING TOTALS.
+032400*----------------------------------------------------------------*
+032500 2200-COMPUTE-GPAS.
+032600     IF WS-TERM-CREDITS > ZERO
+032700         COMPUTE WS-TERM-GPA ROUNDED =
+032800             WS-TERM-QUALITY-POINTS / WS-TERM-CREDITS
+032900     ELSE
+033000         MOVE ZERO TO WS-TERM-GPA
+033100     END-IF.
+033200     IF WS-CUM-CREDITS > ZERO
+033300         COMPUTE WS-CUM-GPA ROUNDED =
+033400             WS-CUM-QUALITY-POINTS / WS-CUM-CREDITS
+033500     ELSE
+033600         MOVE ZERO TO WS-CUM-GPA
+033700     END-IF.
+033800 2200-EXIT.
+033900     EXIT.
+034000
+034100*----------------------------------------------------------------*
+034200* 2400-WRITE-NEW-MASTER - WRITE THIS STUDENT'S GPA-MASTER RECORD.
+034300*----------------------------------------------------------------*
+034400 2400-WRITE-NEW-MASTER.
+034500     MOVE WS-CUR-STU-ID          TO GM-STU-ID.
+034600     MOVE WS-TERM-CODE           TO GM-TERM-CODE.
+034700     MOVE WS-TERM-CREDITS        TO GM-TERM-CREDITS.
+034800     MOVE WS-TERM-QUALITY-POINTS TO GM-TERM-QUALITY-PTS.
+034900     MOVE WS-TERM-GPA            TO GM-TERM-GPA.
+035000     MOVE WS-CUM-CREDITS         TO GM-CUM-CREDITS.
+035100     MOVE WS-CUM-QUALITY-POINTS  TO GM-CUM-QUALITY-PTS.
+035200     MOVE WS-CUM-GPA             TO GM-CUM-GPA.
+035300     MOVE GM-RECORD              TO NEW-GPA-RECORD.
+035400     WRITE NEW-GPA-RECORD.
+035500     IF WS-NEWGPA-STATUS NOT = "00"
+035600         DISPLAY "CBL0003 - ERROR WRITING GPA-MASTER RECORD FOR "
+035700             WS-CUR-STU-ID " - STATUS " WS-NEWGPA-STATUS
+035800         CLOSE SORTED-GRADE-FILE NEW-GPA-FILE
+035900         STOP RUN
+036000     END-IF.
+036100 2400-EXIT.
+036200     EXIT.
+036300
+036400*----------------------------------------------------------------*
+036500* 3000-FINALIZE - CLOSE UP.
+036600*----------------------------------------------------------------*
+036700 3000-FINALIZE.
+036800     CLOSE SORTED-GRADE-FILE
+036900           NEW-GPA-FILE.
+037000     IF WS-OLD-OPEN
+037100         CLOSE OLD-GPA-FILE
+037200     END-IF.
+037300 3000-EXIT.
+037400     EXIT.
+037500
+037600*----------------------------------------------------------------*
+037700* 8000-READ-SORTED-GRADE - READ-AHEAD ON THE SORTED GRADE HISTORY.
+037800*----------------------------------------------------------------*
+037900 8000-READ-SORTED-GRADE.
+038000     READ SORTED-GRADE-FILE INTO GH-RECORD
+038100         AT END
+038200             SET WS-GH-EOF TO TRUE
+038300     END-READ.
+038400 8000-EXIT.
+038500     EXIT.
+038600
+038700*----------------------------------------------------------------*
+038800* 8100-READ-OLD-MASTER - READ-AHEAD ON THE PRIOR GPA-MASTER FILE.
+038900*----------------------------------------------------------------*
+039000 8100-READ-OLD-MASTER.
+039100     READ OLD-GPA-FILE INTO GM-RECORD
+039200         AT END
+039300             SET WS-OLD-EOF TO TRUE
+039400     END-READ.
+039500 8100-EXIT.
+039600     EXIT.
