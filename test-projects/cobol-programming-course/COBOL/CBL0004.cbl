@@ -0,0 +1,196 @@
+000100*****************************************************************
+000200* PROGRAM   -  CBL0004
+000300* AUTHOR    -  DATA PROCESSING DEPT
+000400* DATE      -  08/08/2026
+000500*
+000600* MODIFICATION HISTORY
+000700* ----------------------------------------------------------------
+000800* DATE       INIT  DESCRIPTION
+000900* 08/08/2026 DPD   NEW PROGRAM.  ONLINE MAINTENANCE TRANSACTION
+001000*                  LETTING STAFF LOOK UP A STUDENT ON THE CURRENT
+001100*                  RUN'S STUDENT-FILE BY ID, SEE THE PENDING
+001200*                  GRADE, AND FILE A CORRECTION FOR THAT NIGHT'S
+001300*                  CBL0002 RUN TO PICK UP.
+001400*****************************************************************
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID. CBL0004.
+001700 AUTHOR. DATA PROCESSING DEPT.
+001800 INSTALLATION. DATA PROCESSING.
+001900 DATE-WRITTEN. 08/08/2026.
+002000 DATE-COMPILED.
+002100
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT CONTROL-FILE ASSIGN TO "CB2CTL"
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700
+002800     SELECT STUDENT-FILE ASSIGN TO "STUDENTS"
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000
+003100     SELECT CORRECTION-FILE ASSIGN TO "GRDCORR"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-GRDCORR-STATUS.
+003400
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  CONTROL-FILE
+003800     RECORDING MODE IS F.
+003900 01  CONTROL-RECORD              PIC X(40).
+004000
+004100 FD  STUDENT-FILE
+004200     RECORDING MODE IS F.
+004300 01  STUDENT-RECORD              PIC X(40).
+004400
+004500 FD  CORRECTION-FILE
+004600     RECORDING MODE IS F.
+004700 01  CORRECTION-RECORD           PIC X(40).
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  WS-GRDCORR-STATUS           PIC X(02) VALUE ZERO.
+005100 01  WS-DONE-SW                  PIC X(01) VALUE 'N'.
+005200     88  WS-DONE                     VALUE 'Y'.
+005300
+005400 01  WS-FOUND-SW                 PIC X(01) VALUE 'N'.
+005500     88  WS-FOUND                    VALUE 'Y'.
+005600
+005700 01  WS-SF-EOF-SW                PIC X(01) VALUE 'N'.
+005800     88  WS-SF-EOF                   VALUE 'Y'.
+005900
+006000 01  WS-LOOKUP-ID                PIC X(09) VALUE SPACES.
+006100 01  WS-NEW-GRADE-X              PIC X(03) VALUE SPACES.
+006200 77  WS-NEW-GRADE                PIC 9(03) VALUE ZERO.
+006300 01  WS-RUN-DATE                 PIC 9(08).
+006400
+006500 COPY CB2CTL.
+006600 COPY STUDREC.
+006700 COPY GRDCORR.
+006800
+006900 PROCEDURE DIVISION.
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007200     PERFORM 2000-PROCESS-ONE-LOOKUP THRU 2000-EXIT
+007300         UNTIL WS-DONE.
+007400     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+007500     STOP RUN.
+007600
+007700*----------------------------------------------------------------*
+007800* 1000-INITIALIZE - READ THE CURRENT RUN'S CONTROL CARD SO THE
+007900*                    COURSE/TERM BEING WORKED ON IS KNOWN, AND
+008000*                    GET TODAY'S DATE FOR STAMPING CORRECTIONS.
+008100*----------------------------------------------------------------*
+008200 1000-INITIALIZE.
+008300     OPEN INPUT CONTROL-FILE.
+008400     READ CONTROL-FILE INTO CC-RECORD
+008500         AT END
+008600             MOVE SPACES TO CC-RECORD
+008700     END-READ.
+008800     CLOSE CONTROL-FILE.
+008900     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+009000     DISPLAY "GRADE CORRECTION - COURSE " CC-COURSE-CODE
+009100             " TERM " CC-TERM-CODE.
+009200 1000-EXIT.
+009300     EXIT.
+009400
+009500*----------------------------------------------------------------*
+009600* 2000-PROCESS-ONE-LOOKUP - PROMPT FOR A STUDENT ID, LOOK THE
+009700*                            STUDENT UP, AND OFFER TO FILE A
+009800*                            CORRECTION FOR THE PENDING GRADE.
+009900*----------------------------------------------------------------*
+010000 2000-PROCESS-ONE-LOOKUP.
+010100     DISPLAY " ".
+010200     DISPLAY "ENTER STUDENT ID, OR 'END' TO QUIT: "
+010300         WITH NO ADVANCING.
+010400     ACCEPT WS-LOOKUP-ID.
+010500     IF WS-LOOKUP-ID = "END" OR WS-LOOKUP-ID = "end"
+010600         SET WS-DONE TO TRUE
+010700         GO TO 2000-EXIT
+010800     END-IF.
+010900     PERFORM 2100-FIND-STUDENT THRU 2100-EXIT.
+011000     IF WS-FOUND
+011100         PERFORM 2200-CORRECT-GRADE THRU 2200-EXIT
+011200     ELSE
+011300         DISPLAY "STUDENT " WS-LOOKUP-ID " NOT FOUND ON THIS RUN."
+011400     END-IF.
+011500 2000-EXIT.
+011600     EXIT.
+011700
+011800*----------------------------------------------------------------*
+011900* 2100-FIND-STUDENT - SCAN THE CURRENT RUN'S STUDENT-FILE FOR THE
+012000*                      REQUESTED ID.
+012100*----------------------------------------------------------------*
+012200 2100-FIND-STUDENT.
+012300     MOVE 'N' TO WS-FOUND-SW.
+012400     MOVE 'N' TO WS-SF-EOF-SW.
+012500     OPEN INPUT STUDENT-FILE.
+012600     PERFORM 2110-READ-STUDENT THRU 2110-EXIT
+012700         UNTIL WS-SF-EOF OR WS-FOUND.
+012800     CLOSE STUDENT-FILE.
+012900 2100-EXIT.
+013000     EXIT.
+013100
+013200 2110-READ-STUDENT.
+013300     READ STUDENT-FILE INTO STU-RECORD
+013400         AT END
+013500             SET WS-SF-EOF TO TRUE
+013600     END-READ.
+013700     IF WS-SF-EOF
+013800         GO TO 2110-EXIT
+013900     END-IF.
+014000     IF STU-ID = WS-LOOKUP-ID
+014100         SET WS-FOUND TO TRUE
+014200     END-IF.
+014300 2110-EXIT.
+014400     EXIT.
+014500
+014600*----------------------------------------------------------------*
+014700* 2200-CORRECT-GRADE - SHOW THE PENDING GRADE AND, IF STAFF ENTER
+014800*                       A NEW ONE, FILE A CORRECTION RECORD.
+014900*----------------------------------------------------------------*
+015000 2200-CORRECT-GRADE.
+015100     DISPLAY "STUDENT " STU-ID " " STU-NAME
+015200             " PENDING GRADE " STU-GRADE.
+015300     DISPLAY "ENTER CORRECTED GRADE, OR BLANK TO LEAVE UNCHANGED:"
+015400         WITH NO ADVANCING.
+015500     ACCEPT WS-NEW-GRADE-X.
+015600     IF WS-NEW-GRADE-X = SPACES
+015700         GO TO 2200-EXIT
+015800     END-IF.
+015900     IF WS-NEW-GRADE-X NOT NUMERIC
+016000         DISPLAY "GRADE MUST BE NUMERIC - CORRECTION NOT FILED."
+016100         GO TO 2200-EXIT
+016200     END-IF.
+016300     MOVE WS-NEW-GRADE-X TO WS-NEW-GRADE.
+016400     IF WS-NEW-GRADE > 100
+016500         DISPLAY "GRADE OUT OF RANGE - CORRECTION NOT FILED."
+016600         GO TO 2200-EXIT
+016700     END-IF.
+016800     PERFORM 2210-WRITE-CORRECTION THRU 2210-EXIT.
+016900     DISPLAY "CORRECTION FILED FOR " STU-ID
+017000             " - CBL0002 WILL PICK IT UP TONIGHT.".
+017100 2200-EXIT.
+017200     EXIT.
+017300
+017400 2210-WRITE-CORRECTION.
+017500     OPEN EXTEND CORRECTION-FILE.
+017600     IF WS-GRDCORR-STATUS = "35"
+017700         OPEN OUTPUT CORRECTION-FILE
+017800     END-IF.
+017900     MOVE STU-ID          TO GC-STU-ID.
+018000     MOVE CC-COURSE-CODE  TO GC-COURSE-CODE.
+018100     MOVE CC-TERM-CODE    TO GC-TERM-CODE.
+018200     MOVE WS-NEW-GRADE    TO GC-NEW-GRADE.
+018300     MOVE WS-RUN-DATE     TO GC-CORR-DATE.
+018400     MOVE GC-RECORD       TO CORRECTION-RECORD.
+018500     WRITE CORRECTION-RECORD.
+018600     CLOSE CORRECTION-FILE.
+018700 2210-EXIT.
+018800     EXIT.
+018900
+019000*----------------------------------------------------------------*
+019100* 3000-FINALIZE - SAY GOODBYE.
+019200*----------------------------------------------------------------*
+019300 3000-FINALIZE.
+019400     DISPLAY "GRADE CORRECTION SESSION ENDED.".
+019500 3000-EXIT.
+019600     EXIT.
